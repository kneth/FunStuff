@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.       HONMAINT.
+000300 AUTHOR.           R COTTRELL.
+000400 INSTALLATION.     OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.     08/09/2026.
+000600 DATE-COMPILED.    08/09/2026.
+000700*================================================================*
+000800* MODIFICATION HISTORY                                           *
+000900*----------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                   *
+001100* 08/09/2026 RC    ORIGINAL PROGRAM - ONLINE-STYLE MAINTENANCE    *
+001200*                  TRANSACTION FOR HONOREE-FILE, SO THE BUSINESS  *
+001300*                  OWNER CAN ADD, UPDATE, OR DEACTIVATE HONOREES  *
+001400*                  WITHOUT EDITING THE DATA FILE DIRECTLY.        *
+001410* 08/09/2026 RC    PROMPT FOR HONOREE TYPE WHEN ADDING A HONOREE  *
+001420*                  SO THE HR RECONCILIATION JOB KNOWS WHICH       *
+001430*                  ENTRIES TO EXPECT ON THE HR MASTER FEED; CHECK *
+001440*                  FILE STATUS AFTER OPENING HONOREE-FILE.        *
+001500*================================================================*
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.  IBM-370.
+001900 OBJECT-COMPUTER.  IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT HONOREE-FILE       ASSIGN TO HONORFIL
+002300                               ORGANIZATION IS INDEXED
+002400                               ACCESS MODE IS DYNAMIC
+002500                               RECORD KEY IS HON-ID
+002600                               FILE STATUS IS WS-HONOREE-STATUS.
+002700*================================================================*
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000*----------------------------------------------------------------*
+003100* HONOREE-FILE - MAINTAINED ONLINE BY THIS TRANSACTION           *
+003200*----------------------------------------------------------------*
+003300 FD  HONOREE-FILE
+003400     RECORDING MODE IS F.
+003500     COPY HONOREE.
+003600 WORKING-STORAGE SECTION.
+003700*----------------------------------------------------------------*
+003800* FILE STATUS AND CONTROL SWITCHES                                *
+003900*----------------------------------------------------------------*
+004000 01  WS-HONOREE-STATUS          PIC X(02).
+004100     88  HONOREE-STATUS-OK              VALUE "00".
+004200 01  WS-DONE-SWITCH             PIC X(01)  VALUE "N".
+004300     88  MAINTENANCE-DONE                VALUE "Y".
+004400*----------------------------------------------------------------*
+004500* SCREEN-STYLE ENTRY FIELDS                                       *
+004600*----------------------------------------------------------------*
+004700 01  WS-MENU-CHOICE             PIC X(01).
+004800 01  WS-ENTRY-ID                PIC X(06).
+004900 01  WS-ENTRY-NAME              PIC X(30).
+005000 01  WS-ENTRY-BIRTH-YEAR        PIC 9(04).
+005010 01  WS-ENTRY-TYPE              PIC X(01).
+005100*================================================================*
+005200 PROCEDURE DIVISION.
+005300*================================================================*
+005400* 0000-MAINLINE - CONTROLS OVERALL PROGRAM FLOW                  *
+005500*================================================================*
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005800     PERFORM 2000-MENU-TRANSACTION THRU 2000-EXIT
+005900         UNTIL MAINTENANCE-DONE
+006000     PERFORM 9000-TERMINATE THRU 9000-EXIT
+006100     STOP RUN
+006200     .
+006300*----------------------------------------------------------------*
+006400* 1000-INITIALIZE - OPEN THE HONOREE-FILE FOR RANDOM MAINTENANCE *
+006500*----------------------------------------------------------------*
+006600 1000-INITIALIZE.
+006700     OPEN I-O HONOREE-FILE
+006710     IF NOT HONOREE-STATUS-OK
+006720         DISPLAY "UNABLE TO OPEN HONOREE-FILE - FILE STATUS = "
+006730             WS-HONOREE-STATUS
+006740         MOVE 16 TO RETURN-CODE
+006750         STOP RUN
+006760     END-IF
+006800     .
+006900 1000-EXIT.
+007000     EXIT.
+007100*----------------------------------------------------------------*
+007200* 2000-MENU-TRANSACTION - DISPLAY THE MENU AND DISPATCH ONE      *
+007300*                         MAINTENANCE REQUEST                    *
+007400*----------------------------------------------------------------*
+007500 2000-MENU-TRANSACTION.
+007600     DISPLAY " "
+007700     DISPLAY "HONOREE-FILE MAINTENANCE"
+007800     DISPLAY "  A - ADD A HONOREE"
+007900     DISPLAY "  U - UPDATE A HONOREE"
+008000     DISPLAY "  D - DEACTIVATE A HONOREE"
+008100     DISPLAY "  X - EXIT"
+008200     DISPLAY "ENTER SELECTION: " WITH NO ADVANCING
+008300     ACCEPT WS-MENU-CHOICE
+008400
+008410     INSPECT WS-MENU-CHOICE CONVERTING
+008420         "abcdefghijklmnopqrstuvwxyz" TO
+008430         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+008440
+008500     EVALUATE WS-MENU-CHOICE
+008600         WHEN "A"
+008700             PERFORM 3000-ADD-HONOREE        THRU 3000-EXIT
+008800         WHEN "U"
+008900             PERFORM 4000-UPDATE-HONOREE     THRU 4000-EXIT
+009000         WHEN "D"
+009100             PERFORM 5000-DEACTIVATE-HONOREE THRU 5000-EXIT
+009200         WHEN "X"
+009300             MOVE "Y" TO WS-DONE-SWITCH
+009400         WHEN OTHER
+009500             DISPLAY "INVALID SELECTION - TRY AGAIN"
+009600     END-EVALUATE
+009700     .
+009800 2000-EXIT.
+009900     EXIT.
+010000*----------------------------------------------------------------*
+010100* 3000-ADD-HONOREE - ADD A NEW, ACTIVE HONOREE-REC. THE HONOREE   *
+010110*                    TYPE IS CAPTURED SO THE HR RECONCILIATION    *
+010120*                    JOB KNOWS WHETHER TO EXPECT THIS PERSON ON   *
+010130*                    THE HR MASTER FEED.                          *
+010200*----------------------------------------------------------------*
+010300 3000-ADD-HONOREE.
+010310     INITIALIZE HONOREE-REC
+010400     DISPLAY "ENTER HONOREE ID.........: " WITH NO ADVANCING
+010500     ACCEPT WS-ENTRY-ID
+010600     DISPLAY "ENTER HONOREE NAME.......: " WITH NO ADVANCING
+010700     ACCEPT WS-ENTRY-NAME
+010800     DISPLAY "ENTER BIRTH YEAR (CCYY)..: " WITH NO ADVANCING
+010900     ACCEPT WS-ENTRY-BIRTH-YEAR
+010910     DISPLAY "ENTER HONOREE TYPE (E=EMPLOYEE, H=HISTORICAL): "
+010920         WITH NO ADVANCING
+010930     ACCEPT WS-ENTRY-TYPE
+010940
+010950     INSPECT WS-ENTRY-TYPE CONVERTING
+010960         "abcdefghijklmnopqrstuvwxyz" TO
+010970         "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+011000
+011100     MOVE WS-ENTRY-ID           TO HON-ID
+011200     MOVE WS-ENTRY-NAME         TO HON-NAME
+011300     MOVE WS-ENTRY-BIRTH-YEAR   TO HON-BIRTH-YEAR
+011400     MOVE "Y"                   TO HON-ACTIVE-FLAG
+011410     IF WS-ENTRY-TYPE = "H"
+011420         MOVE "H"               TO HON-TYPE
+011430     ELSE
+011440         MOVE "E"               TO HON-TYPE
+011450     END-IF
+011500
+011600     WRITE HONOREE-REC
+011700         INVALID KEY
+011800             DISPLAY "HONOREE ID " WS-ENTRY-ID " ALREADY EXISTS"
+011900         NOT INVALID KEY
+012000             DISPLAY "HONOREE " WS-ENTRY-ID " ADDED"
+012100     END-WRITE
+012200     .
+012300 3000-EXIT.
+012400     EXIT.
+012500*----------------------------------------------------------------*
+012600* 4000-UPDATE-HONOREE - CHANGE THE NAME AND/OR BIRTH YEAR OF AN  *
+012700*                       EXISTING HONOREE-REC                     *
+012800*----------------------------------------------------------------*
+012900 4000-UPDATE-HONOREE.
+013000     DISPLAY "ENTER HONOREE ID TO UPDATE: " WITH NO ADVANCING
+013100     ACCEPT WS-ENTRY-ID
+013200     MOVE WS-ENTRY-ID           TO HON-ID
+013300
+013400     READ HONOREE-FILE
+013500         INVALID KEY
+013600             DISPLAY "HONOREE ID " WS-ENTRY-ID " NOT FOUND"
+013700         NOT INVALID KEY
+013800             DISPLAY "ENTER NEW NAME (BLANK = NO CHANGE)......: "
+013900                 WITH NO ADVANCING
+014000             ACCEPT WS-ENTRY-NAME
+014100             IF WS-ENTRY-NAME NOT = SPACES
+014200                 MOVE WS-ENTRY-NAME TO HON-NAME
+014300             END-IF
+014400
+014500             DISPLAY "ENTER NEW BIRTH YEAR (ZERO = NO CHANGE)..: "
+014600                 WITH NO ADVANCING
+014700             ACCEPT WS-ENTRY-BIRTH-YEAR
+014800             IF WS-ENTRY-BIRTH-YEAR NOT = ZERO
+014900                 MOVE WS-ENTRY-BIRTH-YEAR TO HON-BIRTH-YEAR
+015000             END-IF
+015100
+015200             REWRITE HONOREE-REC
+015300             DISPLAY "HONOREE " WS-ENTRY-ID " UPDATED"
+015400     END-READ
+015500     .
+015600 4000-EXIT.
+015700     EXIT.
+015800*----------------------------------------------------------------*
+015900* 5000-DEACTIVATE-HONOREE - RETIRE A HONOREE WITHOUT REMOVING THE*
+016000*                           HISTORY ON HONOREE-FILE               *
+016100*----------------------------------------------------------------*
+016200 5000-DEACTIVATE-HONOREE.
+016300     DISPLAY "ENTER HONOREE ID TO DEACTIVATE: " WITH NO ADVANCING
+016400     ACCEPT WS-ENTRY-ID
+016500     MOVE WS-ENTRY-ID           TO HON-ID
+016600
+016700     READ HONOREE-FILE
+016800         INVALID KEY
+016900             DISPLAY "HONOREE ID " WS-ENTRY-ID " NOT FOUND"
+017000         NOT INVALID KEY
+017100             MOVE "N" TO HON-ACTIVE-FLAG
+017200             REWRITE HONOREE-REC
+017300             DISPLAY "HONOREE " WS-ENTRY-ID " DEACTIVATED"
+017400     END-READ
+017500     .
+017600 5000-EXIT.
+017700     EXIT.
+017800*----------------------------------------------------------------*
+017900* 9000-TERMINATE - CLOSE THE HONOREE-FILE AND END THE TRANSACTION*
+018000*----------------------------------------------------------------*
+018100 9000-TERMINATE.
+018200     CLOSE HONOREE-FILE
+018300     .
+018400 9000-EXIT.
+018500     EXIT.
