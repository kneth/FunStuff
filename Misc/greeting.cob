@@ -1,19 +1,518 @@
-      * Greeting to Grace Hopper
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    greeting.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-TODAY PIC X(21).
-       01 WS-YEAR  PIC 9(4).
-
-       PROCEDURE DIVISION.
-       010-Greet.
-           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
-           MOVE WS-TODAY (1:4) TO WS-YEAR.
-           
-           SUBTRACT 1906 FROM WS-YEAR.
-           DISPLAY "Happy birthday"
-           DISPLAY WS-YEAR
-           EXIT PROGRAM
-           .
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.       GREETING.
+000120 AUTHOR.           R COTTRELL.
+000130 INSTALLATION.     OPERATIONS SUPPORT.
+000140 DATE-WRITTEN.     12/01/1998.
+000150 DATE-COMPILED.    12/01/1998.
+000160*================================================================*
+000170* MODIFICATION HISTORY                                           *
+000180*----------------------------------------------------------------*
+000190* DATE       INIT  DESCRIPTION                                   *
+000200* 12/01/1998 RC    ORIGINAL PROGRAM - DISPLAYS GREETING TO SYSOUT.*
+000210* 08/09/2026 RC    ROUTE GREETING TO GREETING-RPT PRINT FILE      *
+000220*                  INSTEAD OF SYSOUT SO OPERATIONS CAN PRINT IT.  *
+000230* 08/09/2026 RC    GENERALIZED TO A MULTI-HONOREE ENGINE DRIVEN   *
+000240*                  BY HONOREE-FILE - NO MORE HARD-CODED BIRTH     *
+000250*                  YEAR FOR A SINGLE PERSON.                      *
+000260* 08/09/2026 RC    ADDED GREET-AUDIT TRAIL - ONE ROW PER HONOREE   *
+000270*                  GREETED EACH RUN, FOR RETENTION/AUDIT PURPOSES. *
+000280* 08/09/2026 RC    VALIDATE THE RUN DATE AGAINST DECEMBER 9 BEFORE *
+000290*                  COMPUTING - A SCHEDULER MISFIRE NOW WRITES AN   *
+000300*                  EXCEPTION RECORD INSTEAD OF A GREETING.         *
+000310* 08/09/2026 RC    ADDED CHECKPOINT/RESTART SUPPORT - A RESTART    *
+000320*                  RESUMES AFTER THE LAST HONOREE-ID COMPLETED     *
+000330*                  INSTEAD OF REPROCESSING THE WHOLE FILE.         *
+000340* 08/09/2026 RC    EXTRACT THE GREETING TO THE EMAIL GATEWAY'S     *
+000350*                  POLLED EXTRACT FILE, ADDRESSED TO THE STANDING  *
+000360*                  BIRTHDAY DISTRIBUTION LIST.                     *
+000361* 08/09/2026 RC    VALIDATE THE RUN DATE BEFORE OPENING THE        *
+000362*                  CHECKPOINT AND PRINT/EXTRACT FILES, SO A        *
+000363*                  SCHEDULER MISFIRE ON ANY OTHER DAY CANNOT        *
+000364*                  TRUNCATE THE PRIOR VALID RUN'S OUTPUT; ALSO      *
+000365*                  CHECK THE STATUS OF EVERY OPEN THAT HAS A FILE   *
+000366*                  STATUS FIELD DEFINED FOR IT.                     *
+000370* 08/09/2026 RC    FLAG MILESTONE ANNIVERSARIES (MULTIPLES OF THE  *
+000380*                  CONFIGURABLE MILESTONE INTERVAL) ON A SEPARATE  *
+000390*                  MILESTONE-RPT.                                  *
+000400* 08/09/2026 RC    EXTERNALIZED THE GREETING TEXT TO THE           *
+000410*                  GREETING-PARM CONTROL FILE, KEYED BY HONOREE-ID,*
+000420*                  SO WORDING CHANGES DO NOT NEED A RECOMPILE.     *
+000430* 08/09/2026 RC    WIDENED THE EMAIL SUBJECT/BODY WORK AREAS AND   *
+000440* 08/09/2026 RC    TRIMMED THE HONOREE NAME SO NEITHER FIELD CAN   *
+000450* 08/09/2026 RC    OVERFLOW; SHORTENED THE MILESTONE-RPT DD NAME   *
+000460* 08/09/2026 RC    TO EIGHT CHARACTERS; ADDED A RUN-LEVEL          *
+000470* 08/09/2026 RC    GREET-AUDIT ROW SO THE TRAIL COVERS EVERY       *
+000480* 08/09/2026 RC    INVOCATION, NOT JUST RUNS THAT GREETED SOMEONE. *
+000490*================================================================*
+000500 ENVIRONMENT DIVISION.
+000510 CONFIGURATION SECTION.
+000520 SOURCE-COMPUTER.  IBM-370.
+000530 OBJECT-COMPUTER.  IBM-370.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT HONOREE-FILE       ASSIGN TO HONORFIL
+000570                               ORGANIZATION IS INDEXED
+000580                               ACCESS MODE IS SEQUENTIAL
+000590                               RECORD KEY IS HON-ID
+000600                               FILE STATUS IS WS-HONOREE-STATUS.
+000610
+000620     SELECT GREETING-RPT       ASSIGN TO GREETRPT
+000630                               ORGANIZATION IS LINE SEQUENTIAL.
+000640
+000650     SELECT GREET-AUDIT        ASSIGN TO GREETAUD
+000660                               ORGANIZATION IS LINE SEQUENTIAL.
+000670
+000680     SELECT EXCEPTION-RPT      ASSIGN TO GREETEXC
+000690                               ORGANIZATION IS LINE SEQUENTIAL.
+000700
+000710     SELECT CHECKPOINT-FILE    ASSIGN TO GREETCKP
+000720                               ORGANIZATION IS RELATIVE
+000730                               ACCESS MODE IS DYNAMIC
+000740                               RELATIVE KEY IS WS-CKPT-KEY
+000750                               FILE STATUS IS WS-CKPT-STATUS.
+000760
+000770     SELECT EMAIL-EXTRACT      ASSIGN TO GREETML
+000780                               ORGANIZATION IS LINE SEQUENTIAL.
+000790
+000800     SELECT MILESTONE-RPT      ASSIGN TO MILESRPT
+000810                               ORGANIZATION IS LINE SEQUENTIAL.
+000820
+000830     SELECT GREETING-PARM      ASSIGN TO GREETPRM
+000840                               ORGANIZATION IS INDEXED
+000850                               ACCESS MODE IS RANDOM
+000860                               RECORD KEY IS GPM-HONOREE-ID
+000870                               FILE STATUS IS WS-GRTPARM-STATUS.
+000880*================================================================*
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910*----------------------------------------------------------------*
+000920* HONOREE-FILE - ONE RECORD PER PERSON OR ANNIVERSARY RECOGNIZED *
+000930*----------------------------------------------------------------*
+000940 FD  HONOREE-FILE
+000950     RECORDING MODE IS F.
+000960     COPY HONOREE.
+000970*----------------------------------------------------------------*
+000980* GREETING-RPT - BANNER RECORD PRINTED FOR THE OFFICE SIGN        *
+000990*----------------------------------------------------------------*
+001000 FD  GREETING-RPT
+001010     RECORDING MODE IS F.
+001020 01  GREETING-RPT-REC.
+001030     05  GRP-RUN-DATE           PIC X(10).
+001040     05  FILLER                 PIC X(02)  VALUE SPACES.
+001050     05  GRP-HONOREE-NAME       PIC X(30).
+001060     05  FILLER                 PIC X(02)  VALUE SPACES.
+001070     05  GRP-MESSAGE            PIC X(40).
+001080     05  FILLER                 PIC X(01)  VALUE SPACES.
+001090     05  GRP-YEAR               PIC 9(04).
+001100     05  FILLER                 PIC X(06)  VALUE SPACES.
+001110*----------------------------------------------------------------*
+001120* GREET-AUDIT - ONE ROW PER HONOREE GREETED, APPENDED EACH RUN    *
+001130*----------------------------------------------------------------*
+001140 FD  GREET-AUDIT
+001150     RECORDING MODE IS F.
+001160 01  GREET-AUDIT-REC.
+001170     05  GAU-RUN-DATE           PIC X(10).
+001180     05  FILLER                 PIC X(02)  VALUE SPACES.
+001190     05  GAU-HONOREE-ID         PIC X(06).
+001200     05  FILLER                 PIC X(02)  VALUE SPACES.
+001210     05  GAU-YEAR               PIC 9(04).
+001220     05  FILLER                 PIC X(02)  VALUE SPACES.
+001230     05  GAU-RETURN-CODE        PIC 9(04).
+001240     05  FILLER                 PIC X(39)  VALUE SPACES.
+001250*----------------------------------------------------------------*
+001260* EXCEPTION-RPT - WRITTEN WHEN THE RUN DATE IS NOT DECEMBER 9     *
+001270*----------------------------------------------------------------*
+001280 FD  EXCEPTION-RPT
+001290     RECORDING MODE IS F.
+001300 01  EXCEPTION-RPT-REC.
+001310     05  EXC-RUN-DATE           PIC X(10).
+001320     05  FILLER                 PIC X(02)  VALUE SPACES.
+001330     05  EXC-MESSAGE            PIC X(60)  VALUE
+001340         "RUN DATE IS NOT DECEMBER 9 - GREETING JOB SKIPPED".
+001350*----------------------------------------------------------------*
+001360* CHECKPOINT-FILE - SINGLE RECORD HOLDING THE LAST HONOREE-ID     *
+001370* COMPLETED, SO A RESTART CAN RESUME WITHOUT REPROCESSING         *
+001380*----------------------------------------------------------------*
+001390 FD  CHECKPOINT-FILE
+001400     RECORDING MODE IS F.
+001410 01  CHECKPOINT-REC.
+001420     05  CKP-LAST-HONOREE-ID    PIC X(06).
+001430     05  CKP-RUN-DATE           PIC X(10).
+001440     05  FILLER                 PIC X(34)  VALUE SPACES.
+001450*----------------------------------------------------------------*
+001460* EMAIL-EXTRACT - POLLED BY THE SHOP'S EMAIL GATEWAY JOB AND      *
+001470* SENT TO THE STANDING BIRTHDAY DISTRIBUTION LIST                 *
+001480*----------------------------------------------------------------*
+001490 FD  EMAIL-EXTRACT
+001500     RECORDING MODE IS F.
+001510 01  EMAIL-EXTRACT-REC.
+001520     05  EEX-DIST-LIST          PIC X(30).
+001530     05  FILLER                 PIC X(02)  VALUE SPACES.
+001540     05  EEX-SUBJECT            PIC X(72).
+001550     05  FILLER                 PIC X(02)  VALUE SPACES.
+001560     05  EEX-BODY               PIC X(63).
+001570*----------------------------------------------------------------*
+001580* MILESTONE-RPT - HIGHLIGHTED RECORD FOR ROUND-NUMBER ANNIVERSARIES*
+001590*----------------------------------------------------------------*
+001600 FD  MILESTONE-RPT
+001610     RECORDING MODE IS F.
+001620 01  MILESTONE-RPT-REC.
+001630     05  MRP-RUN-DATE           PIC X(10).
+001640     05  FILLER                 PIC X(02)  VALUE SPACES.
+001650     05  MRP-HONOREE-NAME       PIC X(30).
+001660     05  FILLER                 PIC X(02)  VALUE SPACES.
+001670     05  MRP-YEAR               PIC 9(04).
+001680     05  FILLER                 PIC X(02)  VALUE SPACES.
+001690     05  MRP-MESSAGE            PIC X(20)  VALUE
+001700         "** MILESTONE YEAR **".
+001710*----------------------------------------------------------------*
+001720* GREETING-PARM - CONTROL FILE OF GREETING TEXT BY HONOREE-ID     *
+001730*----------------------------------------------------------------*
+001740 FD  GREETING-PARM
+001750     RECORDING MODE IS F.
+001760     COPY GREETPRM.
+001770 WORKING-STORAGE SECTION.
+001780*----------------------------------------------------------------*
+001790* RUN-DATE WORK AREAS                                            *
+001800*----------------------------------------------------------------*
+001810 77  WS-TODAY                   PIC X(21).
+001820 01  WS-CURRENT-DATE-R.
+001830     05  WS-CURRENT-YEAR        PIC 9(04).
+001840     05  WS-CURRENT-MONTH       PIC 9(02).
+001850     05  WS-CURRENT-DAY         PIC 9(02).
+001860 77  WS-PRINT-DATE              PIC X(10).
+001870 77  WS-YEAR                    PIC 9(04).
+001880*----------------------------------------------------------------*
+001890* FILE STATUS AND CONTROL SWITCHES                                *
+001900*----------------------------------------------------------------*
+001910 77  WS-HONOREE-STATUS          PIC X(02).
+001911     88  HONOREE-STATUS-OK              VALUE "00".
+001920 77  WS-EOF-SWITCH              PIC X(01)  VALUE "N".
+001930     88  HONOREE-EOF                     VALUE "Y".
+001940 77  WS-DATE-SWITCH             PIC X(01)  VALUE "Y".
+001950     88  RUN-DATE-VALID                  VALUE "Y".
+001960     88  RUN-DATE-INVALID                VALUE "N".
+001970*----------------------------------------------------------------*
+001980* GRACE HOPPER'S BIRTHDAY - THE DATE THIS JOB IS SCHEDULED TO RUN *
+001990*----------------------------------------------------------------*
+002000 77  WS-VALID-MONTH             PIC 9(02)  VALUE 12.
+002010 77  WS-VALID-DAY               PIC 9(02)  VALUE 09.
+002020*----------------------------------------------------------------*
+002030* CHECKPOINT/RESTART WORK AREAS                                   *
+002040*----------------------------------------------------------------*
+002050 77  WS-CKPT-KEY                PIC 9(04)  COMP  VALUE 1.
+002060 77  WS-CKPT-STATUS             PIC X(02).
+002070     88  CKPT-STATUS-OK                  VALUE "00".
+002080     88  CKPT-STATUS-NOT-FOUND           VALUE "35" "23".
+002090 77  WS-START-KEY               PIC X(06)  VALUE LOW-VALUES.
+002100 77  WS-RESTART-SWITCH          PIC X(01)  VALUE "N".
+002110     88  SAME-DAY-RESTART                VALUE "Y".
+002120*----------------------------------------------------------------*
+002130* EMAIL GATEWAY CONSTANTS                                         *
+002140*----------------------------------------------------------------*
+002150 77  WS-DIST-LIST               PIC X(30)
+002160     VALUE "BDAY-ANNOUNCE-DL@OURSHOP.COM".
+002170 77  WS-SUBJECT                 PIC X(72).
+002180 77  WS-BODY                    PIC X(63).
+002190*----------------------------------------------------------------*
+002200* MILESTONE ANNIVERSARY WORK AREAS - INTERVAL IS CONFIGURABLE BY  *
+002210* CHANGING WS-MILESTONE-INTERVAL (E.G. 10, 25, 50)                *
+002220*----------------------------------------------------------------*
+002230 77  WS-MILESTONE-INTERVAL      PIC 9(03)  VALUE 25.
+002240 77  WS-MILESTONE-QUOTIENT      PIC 9(04)  COMP.
+002250 77  WS-MILESTONE-REMAINDER     PIC 9(04)  COMP.
+002260*----------------------------------------------------------------*
+002270* GREETING-PARM LOOKUP WORK AREAS                                 *
+002280*----------------------------------------------------------------*
+002290 77  WS-GRTPARM-STATUS          PIC X(02).
+002291     88  GRTPARM-STATUS-OK              VALUE "00".
+002300 77  WS-DEFAULT-GREETING        PIC X(40)  VALUE "HAPPY BIRTHDAY".
+002310 77  WS-GREETING-TEXT           PIC X(40).
+002320*================================================================*
+002330 PROCEDURE DIVISION.
+002340*================================================================*
+002350* 0000-MAINLINE - CONTROLS OVERALL PROGRAM FLOW                  *
+002360*================================================================*
+002370 0000-MAINLINE.
+002380     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+002390     PERFORM 2000-PROCESS-HONOREE THRU 2000-EXIT
+002400         UNTIL HONOREE-EOF OR RUN-DATE-INVALID
+002410     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+002420     STOP RUN
+002430     .
+002440*----------------------------------------------------------------*
+002450* 1000-INITIALIZE - OPEN FILES AND COMPUTE TODAY'S RUN DATE      *
+002460*----------------------------------------------------------------*
+002470 1000-INITIALIZE.
+002480     OPEN INPUT  HONOREE-FILE
+002481     IF NOT HONOREE-STATUS-OK
+002482         DISPLAY "UNABLE TO OPEN HONOREE-FILE - FILE STATUS = "
+002483             WS-HONOREE-STATUS
+002484         MOVE 16 TO RETURN-CODE
+002485         STOP RUN
+002486     END-IF
+002490     OPEN EXTEND GREET-AUDIT
+002500     OPEN EXTEND EXCEPTION-RPT
+002510     OPEN INPUT  GREETING-PARM
+002511     IF NOT GRTPARM-STATUS-OK
+002512         DISPLAY "UNABLE TO OPEN GREETING-PARM - FILE STATUS = "
+002513             WS-GRTPARM-STATUS
+002514         MOVE 16 TO RETURN-CODE
+002515         STOP RUN
+002516     END-IF
+002520
+002530     MOVE ZERO                 TO RETURN-CODE
+002540
+002550     MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+002560     MOVE WS-TODAY (1:4)        TO WS-CURRENT-YEAR
+002570     MOVE WS-TODAY (5:2)        TO WS-CURRENT-MONTH
+002580     MOVE WS-TODAY (7:2)        TO WS-CURRENT-DAY
+002590
+002600     STRING WS-CURRENT-MONTH    DELIMITED BY SIZE
+002610            "/"                 DELIMITED BY SIZE
+002620            WS-CURRENT-DAY      DELIMITED BY SIZE
+002630            "/"                 DELIMITED BY SIZE
+002640            WS-CURRENT-YEAR     DELIMITED BY SIZE
+002650       INTO WS-PRINT-DATE
+002660
+002670     PERFORM 1200-VALIDATE-RUN-DATE THRU 1200-EXIT
+002680
+002690     IF RUN-DATE-VALID
+002700         PERFORM 1300-OPEN-CHECKPOINT   THRU 1300-EXIT
+002710         PERFORM 1320-OPEN-OUTPUT-FILES THRU 1320-EXIT
+002720         PERFORM 1350-POSITION-HONOREE  THRU 1350-EXIT
+002730         IF NOT HONOREE-EOF
+002740             PERFORM 1100-READ-HONOREE  THRU 1100-EXIT
+002750         END-IF
+002760     END-IF
+002770     .
+002780 1000-EXIT.
+002790     EXIT.
+002800*----------------------------------------------------------------*
+002810* 1100-READ-HONOREE - READ THE NEXT HONOREE-FILE RECORD          *
+002820*----------------------------------------------------------------*
+002830 1100-READ-HONOREE.
+002840     READ HONOREE-FILE
+002850         AT END
+002860             MOVE "Y" TO WS-EOF-SWITCH
+002870     END-READ
+002880     .
+002890 1100-EXIT.
+002900     EXIT.
+002910*----------------------------------------------------------------*
+002920* 1200-VALIDATE-RUN-DATE - CONFIRM THE RUN DATE IS DECEMBER 9TH  *
+002930*                          BEFORE ANY ANNIVERSARY YEAR IS COMPUTED*
+002940*----------------------------------------------------------------*
+002950 1200-VALIDATE-RUN-DATE.
+002960     IF WS-CURRENT-MONTH NOT = WS-VALID-MONTH
+002970        OR WS-CURRENT-DAY   NOT = WS-VALID-DAY
+002980         MOVE "N"               TO WS-DATE-SWITCH
+002990         MOVE 16                TO RETURN-CODE
+003000         MOVE WS-PRINT-DATE     TO EXC-RUN-DATE
+003010         WRITE EXCEPTION-RPT-REC
+003020     END-IF
+003030     .
+003040 1200-EXIT.
+003050     EXIT.
+003060*----------------------------------------------------------------*
+003070* 1300-OPEN-CHECKPOINT - OPEN THE CHECKPOINT FILE (CREATING IT   *
+003080*                        ON FIRST USE) AND DECIDE WHETHER TODAY'S*
+003090*                        PASS OVER HONOREE-FILE IS A SAME-DAY    *
+003100*                        RESTART OR A FRESH RUN - THIS MUST      *
+003110*                        HAPPEN BEFORE 1320-OPEN-OUTPUT-FILES SO  *
+003120*                        THOSE FILES ARE OPENED EXTEND, NOT       *
+003130*                        OUTPUT, ON A RESTART                     *
+003140*----------------------------------------------------------------*
+003150 1300-OPEN-CHECKPOINT.
+003160     OPEN I-O CHECKPOINT-FILE
+003170     IF CKPT-STATUS-NOT-FOUND
+003180         OPEN OUTPUT CHECKPOINT-FILE
+003190         MOVE SPACES        TO CHECKPOINT-REC
+003200         MOVE 1             TO WS-CKPT-KEY
+003210         WRITE CHECKPOINT-REC
+003220         CLOSE CHECKPOINT-FILE
+003230         OPEN I-O CHECKPOINT-FILE
+003240     END-IF
+003250
+003260     MOVE 1 TO WS-CKPT-KEY
+003270     READ CHECKPOINT-FILE
+003280         INVALID KEY
+003290             MOVE SPACES TO CHECKPOINT-REC
+003300     END-READ
+003310
+003320     IF  CKP-RUN-DATE = WS-PRINT-DATE
+003330     AND CKP-LAST-HONOREE-ID NOT = SPACES
+003340         MOVE CKP-LAST-HONOREE-ID TO WS-START-KEY
+003350         MOVE "Y"                 TO WS-RESTART-SWITCH
+003360     ELSE
+003370         MOVE LOW-VALUES          TO WS-START-KEY
+003380         MOVE "N"                 TO WS-RESTART-SWITCH
+003390     END-IF
+003400     .
+003410 1300-EXIT.
+003420     EXIT.
+003430*----------------------------------------------------------------*
+003440* 1320-OPEN-OUTPUT-FILES - OPEN THE PRINT/EXTRACT FILES EXTEND ON *
+003450*                          A SAME-DAY RESTART SO OUTPUT ALREADY   *
+003460*                          WRITTEN FOR HONOREES PROCESSED BEFORE  *
+003470*                          THE ABEND IS PRESERVED, NOT TRUNCATED  *
+003480*                          AWAY BY OPEN OUTPUT                    *
+003490*----------------------------------------------------------------*
+003500 1320-OPEN-OUTPUT-FILES.
+003510     IF SAME-DAY-RESTART
+003520         OPEN EXTEND GREETING-RPT
+003530         OPEN EXTEND EMAIL-EXTRACT
+003540         OPEN EXTEND MILESTONE-RPT
+003550     ELSE
+003560         OPEN OUTPUT GREETING-RPT
+003570         OPEN OUTPUT EMAIL-EXTRACT
+003580         OPEN OUTPUT MILESTONE-RPT
+003590     END-IF
+003600     .
+003610 1320-EXIT.
+003620     EXIT.
+003630*----------------------------------------------------------------*
+003640* 1350-POSITION-HONOREE - START HONOREE-FILE IMMEDIATELY AFTER   *
+003650*                         THE LAST HONOREE-ID COMPLETED, SO A    *
+003660*                         RESTART SKIPS ALREADY-GREETED ENTRIES  *
+003670*----------------------------------------------------------------*
+003680 1350-POSITION-HONOREE.
+003690     MOVE WS-START-KEY TO HON-ID
+003700     START HONOREE-FILE KEY IS GREATER THAN HON-ID
+003710         INVALID KEY
+003720             MOVE "Y" TO WS-EOF-SWITCH
+003730     END-START
+003740     .
+003750 1350-EXIT.
+003760     EXIT.
+003770*----------------------------------------------------------------*
+003780* 2000-PROCESS-HONOREE - COMPUTE THE ANNIVERSARY YEAR AND WRITE  *
+003790*                        THE GREETING FOR ONE ACTIVE HONOREE     *
+003800*----------------------------------------------------------------*
+003810 2000-PROCESS-HONOREE.
+003820     IF HON-ACTIVE
+003830         MOVE WS-CURRENT-YEAR   TO WS-YEAR
+003840         SUBTRACT HON-BIRTH-YEAR FROM WS-YEAR
+003850         PERFORM 2050-LOOKUP-GREETING-TEXT THRU 2050-EXIT
+003860         PERFORM 2100-WRITE-GREETING THRU 2100-EXIT
+003870     END-IF
+003880
+003890     PERFORM 1100-READ-HONOREE  THRU 1100-EXIT
+003900     .
+003910 2000-EXIT.
+003920     EXIT.
+003930*----------------------------------------------------------------*
+003940* 2050-LOOKUP-GREETING-TEXT - LOOK UP THIS HONOREE'S GREETING    *
+003950*                             TEXT ON GREETING-PARM, DEFAULTING  *
+003960*                             TO "HAPPY BIRTHDAY" IF NOT FOUND    *
+003970*----------------------------------------------------------------*
+003980 2050-LOOKUP-GREETING-TEXT.
+003990     MOVE HON-ID TO GPM-HONOREE-ID
+004000     READ GREETING-PARM
+004010         INVALID KEY
+004020             MOVE WS-DEFAULT-GREETING TO WS-GREETING-TEXT
+004030         NOT INVALID KEY
+004040             MOVE GPM-GREETING-TEXT   TO WS-GREETING-TEXT
+004050     END-READ
+004060     .
+004070 2050-EXIT.
+004080     EXIT.
+004090*----------------------------------------------------------------*
+004100* 2100-WRITE-GREETING - WRITE ONE BANNER RECORD                  *
+004110*----------------------------------------------------------------*
+004120 2100-WRITE-GREETING.
+004130     MOVE WS-PRINT-DATE         TO GRP-RUN-DATE
+004140     MOVE HON-NAME              TO GRP-HONOREE-NAME
+004150     MOVE WS-GREETING-TEXT      TO GRP-MESSAGE
+004160     MOVE WS-YEAR               TO GRP-YEAR
+004170     WRITE GREETING-RPT-REC
+004180
+004190     MOVE WS-PRINT-DATE         TO GAU-RUN-DATE
+004200     MOVE HON-ID                TO GAU-HONOREE-ID
+004210     MOVE WS-YEAR               TO GAU-YEAR
+004220     MOVE RETURN-CODE           TO GAU-RETURN-CODE
+004230     WRITE GREET-AUDIT-REC
+004240
+004250     MOVE HON-ID                TO CKP-LAST-HONOREE-ID
+004260     MOVE WS-PRINT-DATE         TO CKP-RUN-DATE
+004270     MOVE 1                     TO WS-CKPT-KEY
+004280     REWRITE CHECKPOINT-REC
+004290
+004300     STRING FUNCTION TRIM (WS-GREETING-TEXT) DELIMITED BY SIZE
+004310            ", "                     DELIMITED BY SIZE
+004320            FUNCTION TRIM (HON-NAME) DELIMITED BY SIZE
+004330       INTO WS-SUBJECT
+004340     STRING FUNCTION TRIM (HON-NAME) DELIMITED BY SIZE
+004350            " IS CELEBRATING "       DELIMITED BY SIZE
+004360            WS-YEAR                  DELIMITED BY SIZE
+004370            " YEARS TODAY."          DELIMITED BY SIZE
+004380       INTO WS-BODY
+004390
+004400     MOVE WS-DIST-LIST          TO EEX-DIST-LIST
+004410     MOVE WS-SUBJECT            TO EEX-SUBJECT
+004420     MOVE WS-BODY               TO EEX-BODY
+004430     WRITE EMAIL-EXTRACT-REC
+004440
+004450     PERFORM 2200-CHECK-MILESTONE THRU 2200-EXIT
+004460     .
+004470 2100-EXIT.
+004480     EXIT.
+004490*----------------------------------------------------------------*
+004500* 2200-CHECK-MILESTONE - FLAG ROUND-NUMBER ANNIVERSARIES (EVERY   *
+004510*                        WS-MILESTONE-INTERVAL YEARS) ON           *
+004520*                        MILESTONE-RPT                             *
+004530*----------------------------------------------------------------*
+004540 2200-CHECK-MILESTONE.
+004550     DIVIDE WS-YEAR BY WS-MILESTONE-INTERVAL
+004560         GIVING WS-MILESTONE-QUOTIENT
+004570         REMAINDER WS-MILESTONE-REMAINDER
+004580
+004590     IF WS-MILESTONE-REMAINDER = ZERO
+004600     AND WS-YEAR > ZERO
+004610         MOVE WS-PRINT-DATE     TO MRP-RUN-DATE
+004620         MOVE HON-NAME          TO MRP-HONOREE-NAME
+004630         MOVE WS-YEAR           TO MRP-YEAR
+004640         WRITE MILESTONE-RPT-REC
+004650     END-IF
+004660     .
+004670 2200-EXIT.
+004680     EXIT.
+004690*----------------------------------------------------------------*
+004700* 9000-TERMINATE - CLOSE FILES AND END THE RUN                   *
+004710*----------------------------------------------------------------*
+004720 9000-TERMINATE.
+004730     IF RUN-DATE-VALID
+004740         MOVE SPACES    TO CHECKPOINT-REC
+004750         MOVE 1         TO WS-CKPT-KEY
+004760         REWRITE CHECKPOINT-REC
+004770         CLOSE CHECKPOINT-FILE
+004780     END-IF
+004790     PERFORM 9100-WRITE-RUN-AUDIT THRU 9100-EXIT
+004800     CLOSE HONOREE-FILE
+004820     CLOSE GREET-AUDIT
+004830     CLOSE EXCEPTION-RPT
+004840     CLOSE GREETING-PARM
+004850     IF RUN-DATE-VALID
+004860         CLOSE GREETING-RPT
+004870         CLOSE EMAIL-EXTRACT
+004880         CLOSE MILESTONE-RPT
+004890     END-IF
+004900     .
+004880 9000-EXIT.
+004890     EXIT.
+004900*----------------------------------------------------------------*
+004910* 9100-WRITE-RUN-AUDIT - WRITE ONE GREET-AUDIT ROW FOR THIS        *
+004920*                        INVOCATION REGARDLESS OF OUTCOME, SO THE  *
+004930*                        TRAIL PROVES THE JOB RAN EVERY DAY EVEN   *
+004940*                        ON A BAD RUN DATE OR A DAY WITH NO        *
+004950*                        ACTIVE HONOREES GREETED                   *
+004960*----------------------------------------------------------------*
+004970 9100-WRITE-RUN-AUDIT.
+004980     MOVE WS-PRINT-DATE         TO GAU-RUN-DATE
+004990     MOVE "RUNLOG"              TO GAU-HONOREE-ID
+005000     MOVE ZERO                  TO GAU-YEAR
+005010     MOVE RETURN-CODE           TO GAU-RETURN-CODE
+005020     WRITE GREET-AUDIT-REC
+005030     .
+005040 9100-EXIT.
+005050     EXIT.
