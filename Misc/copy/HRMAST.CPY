@@ -0,0 +1,16 @@
+000100*================================================================*
+000200* HRMAST.CPY                                                     *
+000300* RECORD LAYOUT FOR THE HR MASTER FEED, USED TO RECONCILE        *
+000400* ACTIVE HONOREE-FILE ENTRIES AGAINST CURRENT EMPLOYEES.          *
+000500*----------------------------------------------------------------*
+000600* MODIFICATION HISTORY                                           *
+000700*----------------------------------------------------------------*
+000800* DATE       INIT  DESCRIPTION                                   *
+000900* 08/09/2026 RC    ORIGINAL COPYBOOK.                             *
+001000*================================================================*
+001100 01  HR-MASTER-REC.
+001200     05  HRM-EMPLOYEE-ID        PIC X(06).
+001300     05  HRM-EMPLOYEE-NAME      PIC X(30).
+001400     05  HRM-STATUS             PIC X(01).
+001500         88  HRM-EMPLOYEE-ACTIVE        VALUE "A".
+001600         88  HRM-EMPLOYEE-TERMINATED    VALUE "T".
