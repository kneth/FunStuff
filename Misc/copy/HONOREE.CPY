@@ -0,0 +1,24 @@
+000100*================================================================*
+000200* HONOREE.CPY                                                    *
+000300* RECORD LAYOUT FOR THE HONOREE-FILE - ONE ENTRY PER PERSON OR   *
+000400* COMPANY ANNIVERSARY THE GREETING JOB MAY RECOGNIZE.             *
+000500*----------------------------------------------------------------*
+000600* MODIFICATION HISTORY                                           *
+000700*----------------------------------------------------------------*
+000800* DATE       INIT  DESCRIPTION                                   *
+000900* 08/09/2026 RC    ORIGINAL COPYBOOK - MULTI-HONOREE SUPPORT.     *
+000910* 08/09/2026 RC    ADDED HON-TYPE SO THE HR RECONCILIATION JOB    *
+000920*                  CAN TELL AN EMPLOYEE ANNIVERSARY APART FROM A  *
+000930*                  HISTORICAL-FIGURE OR COMPANY HONOREE THAT WILL *
+000940*                  NEVER APPEAR ON THE HR MASTER FEED.            *
+001000*================================================================*
+001100 01  HONOREE-REC.
+001200     05  HON-ID                 PIC X(06).
+001300     05  HON-NAME               PIC X(30).
+001400     05  HON-BIRTH-YEAR         PIC 9(04).
+001500     05  HON-ACTIVE-FLAG        PIC X(01).
+001600         88  HON-ACTIVE                 VALUE "Y".
+001700         88  HON-INACTIVE               VALUE "N".
+001800     05  HON-TYPE               PIC X(01).
+001900         88  HON-TYPE-EMPLOYEE          VALUE "E".
+002000         88  HON-TYPE-HISTORICAL        VALUE "H".
