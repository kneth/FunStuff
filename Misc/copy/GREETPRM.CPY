@@ -0,0 +1,15 @@
+000100*================================================================*
+000200* GREETPRM.CPY                                                   *
+000300* RECORD LAYOUT FOR THE GREETING-PARM CONTROL FILE - LETS A      *
+000400* BUSINESS UNIT SUPPLY ITS OWN GREETING TEXT (OR A TRANSLATED    *
+000500* VARIANT) FOR A GIVEN HONOREE WITHOUT A PROGRAM CHANGE.          *
+000600*----------------------------------------------------------------*
+000700* MODIFICATION HISTORY                                           *
+000800*----------------------------------------------------------------*
+000900* DATE       INIT  DESCRIPTION                                   *
+001000* 08/09/2026 RC    ORIGINAL COPYBOOK.                             *
+001100*================================================================*
+001200 01  GREETING-PARM-REC.
+001300     05  GPM-HONOREE-ID         PIC X(06).
+001400     05  GPM-LANGUAGE-CODE      PIC X(02).
+001500     05  GPM-GREETING-TEXT      PIC X(40).
