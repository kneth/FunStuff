@@ -0,0 +1,197 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.       HONRECON.
+000300 AUTHOR.           R COTTRELL.
+000400 INSTALLATION.     OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.     08/09/2026.
+000600 DATE-COMPILED.    08/09/2026.
+000700*================================================================*
+000800* MODIFICATION HISTORY                                           *
+000900*----------------------------------------------------------------*
+001000* DATE       INIT  DESCRIPTION                                   *
+001100* 08/09/2026 RC    ORIGINAL PROGRAM - RECONCILES ACTIVE           *
+001200*                  HONOREE-FILE ENTRIES AGAINST THE HR MASTER     *
+001300*                  FEED AND REPORTS ANY ACTIVE HONOREE WHO IS NO  *
+001400*                  LONGER ON THE HR FILE.                         *
+001410* 08/09/2026 RC    SKIP HISTORICAL/COMPANY HONOREES (HON-TYPE NOT *
+001420*                  EMPLOYEE) SINCE THEY LEGITIMATELY NEVER APPEAR *
+001430*                  ON THE HR MASTER FEED; CHECK FILE STATUS AFTER *
+001440*                  EVERY OPEN THAT HAS A STATUS FIELD DEFINED.    *
+001500*================================================================*
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER.  IBM-370.
+001900 OBJECT-COMPUTER.  IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT HONOREE-FILE       ASSIGN TO HONORFIL
+002300                               ORGANIZATION IS INDEXED
+002400                               ACCESS MODE IS SEQUENTIAL
+002500                               RECORD KEY IS HON-ID
+002600                               FILE STATUS IS WS-HONOREE-STATUS.
+002700
+002800     SELECT HR-MASTER-FILE     ASSIGN TO HRMASTER
+002900                               ORGANIZATION IS INDEXED
+003000                               ACCESS MODE IS RANDOM
+003100                               RECORD KEY IS HRM-EMPLOYEE-ID
+003200                               FILE STATUS IS WS-HR-STATUS.
+003300
+003400     SELECT HR-RECON-EXCEPT-RPT ASSIGN TO HRRECEXC
+003500                               ORGANIZATION IS LINE SEQUENTIAL.
+003600*================================================================*
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900*----------------------------------------------------------------*
+004000* HONOREE-FILE - READ SEQUENTIALLY, ONE RECORD AT A TIME         *
+004100*----------------------------------------------------------------*
+004200 FD  HONOREE-FILE
+004300     RECORDING MODE IS F.
+004400     COPY HONOREE.
+004500*----------------------------------------------------------------*
+004600* HR-MASTER-FILE - RANDOM LOOKUP BY EMPLOYEE ID                  *
+004700*----------------------------------------------------------------*
+004800 FD  HR-MASTER-FILE
+004900     RECORDING MODE IS F.
+005000     COPY HRMAST.
+005100*----------------------------------------------------------------*
+005200* HR-RECON-EXCEPT-RPT - ACTIVE HONOREES NO LONGER ON THE HR FILE *
+005300*----------------------------------------------------------------*
+005400 FD  HR-RECON-EXCEPT-RPT
+005500     RECORDING MODE IS F.
+005600 01  HR-RECON-EXCEPT-REC.
+005700     05  HRX-RUN-DATE           PIC X(10).
+005800     05  FILLER                 PIC X(02)  VALUE SPACES.
+005900     05  HRX-HONOREE-ID         PIC X(06).
+006000     05  FILLER                 PIC X(02)  VALUE SPACES.
+006100     05  HRX-HONOREE-NAME       PIC X(30).
+006200     05  FILLER                 PIC X(02)  VALUE SPACES.
+006300     05  HRX-MESSAGE            PIC X(40)  VALUE
+006400         "ACTIVE HONOREE NOT FOUND ON HR MASTER".
+006500 WORKING-STORAGE SECTION.
+006600*----------------------------------------------------------------*
+006700* RUN-DATE WORK AREAS                                            *
+006800*----------------------------------------------------------------*
+006900 01  WS-TODAY                   PIC X(21).
+007000 01  WS-CURRENT-DATE-R.
+007100     05  WS-CURRENT-YEAR        PIC 9(04).
+007200     05  WS-CURRENT-MONTH       PIC 9(02).
+007300     05  WS-CURRENT-DAY         PIC 9(02).
+007400 01  WS-PRINT-DATE              PIC X(10).
+007500*----------------------------------------------------------------*
+007600* FILE STATUS AND CONTROL SWITCHES                                *
+007700*----------------------------------------------------------------*
+007800 01  WS-HONOREE-STATUS          PIC X(02).
+007900     88  HONOREE-STATUS-OK              VALUE "00".
+008000 01  WS-HR-STATUS               PIC X(02).
+008100     88  HR-STATUS-OK                   VALUE "00".
+008200     88  HR-STATUS-NOT-FOUND            VALUE "23".
+008300 01  WS-EOF-SWITCH              PIC X(01)  VALUE "N".
+008400     88  HONOREE-EOF                     VALUE "Y".
+008500*================================================================*
+008600 PROCEDURE DIVISION.
+008700*================================================================*
+008800* 0000-MAINLINE - CONTROLS OVERALL PROGRAM FLOW                  *
+008900*================================================================*
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+009200     PERFORM 2000-PROCESS-HONOREE THRU 2000-EXIT
+009300         UNTIL HONOREE-EOF
+009400     PERFORM 9000-TERMINATE       THRU 9000-EXIT
+009500     STOP RUN
+009600     .
+009700*----------------------------------------------------------------*
+009800* 1000-INITIALIZE - OPEN FILES AND COMPUTE TODAY'S RUN DATE      *
+009900*----------------------------------------------------------------*
+010000 1000-INITIALIZE.
+010100     OPEN INPUT  HONOREE-FILE
+010110     IF NOT HONOREE-STATUS-OK
+010120         DISPLAY "UNABLE TO OPEN HONOREE-FILE - FILE STATUS = "
+010130             WS-HONOREE-STATUS
+010140         MOVE 16 TO RETURN-CODE
+010150         STOP RUN
+010160     END-IF
+010200     OPEN INPUT  HR-MASTER-FILE
+010210     IF NOT HR-STATUS-OK
+010220         DISPLAY "UNABLE TO OPEN HR-MASTER-FILE - FILE STATUS = "
+010230             WS-HR-STATUS
+010240         MOVE 16 TO RETURN-CODE
+010250         STOP RUN
+010260     END-IF
+010300     OPEN OUTPUT HR-RECON-EXCEPT-RPT
+010400
+010500     MOVE FUNCTION CURRENT-DATE TO WS-TODAY
+010600     MOVE WS-TODAY (1:4)        TO WS-CURRENT-YEAR
+010700     MOVE WS-TODAY (5:2)        TO WS-CURRENT-MONTH
+010800     MOVE WS-TODAY (7:2)        TO WS-CURRENT-DAY
+010900
+011000     STRING WS-CURRENT-MONTH    DELIMITED BY SIZE
+011100            "/"                 DELIMITED BY SIZE
+011200            WS-CURRENT-DAY      DELIMITED BY SIZE
+011300            "/"                 DELIMITED BY SIZE
+011400            WS-CURRENT-YEAR     DELIMITED BY SIZE
+011500       INTO WS-PRINT-DATE
+011600
+011700     PERFORM 1100-READ-HONOREE   THRU 1100-EXIT
+011800     .
+011900 1000-EXIT.
+012000     EXIT.
+012100*----------------------------------------------------------------*
+012200* 1100-READ-HONOREE - READ THE NEXT HONOREE-FILE RECORD          *
+012300*----------------------------------------------------------------*
+012400 1100-READ-HONOREE.
+012500     READ HONOREE-FILE NEXT RECORD
+012600         AT END
+012700             MOVE "Y" TO WS-EOF-SWITCH
+012800     END-READ
+012900     .
+013000 1100-EXIT.
+013100     EXIT.
+013200*----------------------------------------------------------------*
+013300* 2000-PROCESS-HONOREE - FOR EACH ACTIVE EMPLOYEE HONOREE,       *
+013400*                        CONFIRM THE PERSON IS STILL ON THE HR   *
+013410*                        MASTER FEED; HISTORICAL/COMPANY         *
+013420*                        HONOREES ARE NOT ON THE HR FEED AND ARE *
+013430*                        SKIPPED                                 *
+013500*----------------------------------------------------------------*
+013600 2000-PROCESS-HONOREE.
+013700     IF HON-ACTIVE AND HON-TYPE-EMPLOYEE
+013800         PERFORM 2100-CHECK-HR-MASTER THRU 2100-EXIT
+013900     END-IF
+014000
+014100     PERFORM 1100-READ-HONOREE  THRU 1100-EXIT
+014200     .
+014300 2000-EXIT.
+014400     EXIT.
+014500*----------------------------------------------------------------*
+014600* 2100-CHECK-HR-MASTER - LOOK THE HONOREE UP ON HR-MASTER-FILE   *
+014700*                        AND WRITE AN EXCEPTION IF NOT FOUND     *
+014800*----------------------------------------------------------------*
+014900 2100-CHECK-HR-MASTER.
+015000     MOVE HON-ID TO HRM-EMPLOYEE-ID
+015100     READ HR-MASTER-FILE
+015200         INVALID KEY
+015300             PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+015400     END-READ
+015500     .
+015600 2100-EXIT.
+015700     EXIT.
+015800*----------------------------------------------------------------*
+015900* 2200-WRITE-EXCEPTION - WRITE ONE RECONCILIATION EXCEPTION      *
+016000*----------------------------------------------------------------*
+016100 2200-WRITE-EXCEPTION.
+016200     MOVE WS-PRINT-DATE         TO HRX-RUN-DATE
+016300     MOVE HON-ID                TO HRX-HONOREE-ID
+016400     MOVE HON-NAME              TO HRX-HONOREE-NAME
+016500     WRITE HR-RECON-EXCEPT-REC
+016600     .
+016700 2200-EXIT.
+016800     EXIT.
+016900*----------------------------------------------------------------*
+017000* 9000-TERMINATE - CLOSE FILES AND END THE RUN                   *
+017100*----------------------------------------------------------------*
+017200 9000-TERMINATE.
+017300     CLOSE HONOREE-FILE
+017400     CLOSE HR-MASTER-FILE
+017500     CLOSE HR-RECON-EXCEPT-RPT
+017600     .
+017700 9000-EXIT.
+017800     EXIT.
